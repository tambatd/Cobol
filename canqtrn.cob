@@ -0,0 +1,308 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  CANQTRN                                       *
+000400*    TITLE     :  CANARY RUN-HISTORY INQUIRY TRANSACTION         *
+000500*                                                                *
+000600*    CICS PSEUDO-CONVERSATIONAL TRANSACTION CQRY.  LETS THE      *
+000700*    OVERNIGHT OPERATOR PULL UP THE LAST TEN CANARY-LOG RUNS     *
+000800*    (ID, TIMESTAMP, STATUS) ON A 3270 SESSION INSTEAD OF        *
+000900*    HAVING TO GO FIND AND READ THE BATCH JOB'S SYSOUT.          *
+001000*                                                                *
+001100*    USES MAPSET CANQMAP / MAP CANQMAP1 (SEE CANQMAP.BMS AND     *
+001200*    CANQMAP.CPY) AND BROWSES THE VSAM-DEFINED CANLOG FILE WITH  *
+001300*    EXEC CICS STARTBR/READNEXT, FOLLOWING THE SAME COUNT-THEN-  *
+001400*    SKIP ALGORITHM THE CANQINQ BATCH UTILITY USES AGAINST THE   *
+001500*    SAME FILE VIA PLAIN SEQUENTIAL READ: ONCE TO COUNT THE      *
+001550*    TOTAL RUNS ON FILE, THEN AGAIN TO SKIP PAST ALL BUT THE     *
+001560*    LAST TEN BEFORE DISPLAYING THEM.                            *
+001600*                                                                *
+001700*    TRANSID CQRY, MAPSET CANQMAP, AND FILE RESOURCE CANLOG ARE  *
+001800*    DEFINED IN THE CSD BY SYSTEMS PROGRAMMING - NOT PART OF     *
+001900*    THIS SOURCE.                                                *
+002000*                                                                *
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.     CANQTRN.
+002400 AUTHOR.         J KOWALCZYK-REYES.
+002500 INSTALLATION.   NIGHTLY BATCH OPERATIONS.
+002600 DATE-WRITTEN.   2026-08-09.
+002700 DATE-COMPILED.
+002800*
+002900******************************************************************
+003000*    MODIFICATION HISTORY                                       *
+003100*    ------------------------------------------------------     *
+003200*    2026-08-09  JKR  ORIGINAL PROGRAM.                         *
+003300******************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-370.
+003700 OBJECT-COMPUTER.   IBM-370.
+003800*
+003900 DATA DIVISION.
+004000 WORKING-STORAGE SECTION.
+004100*
+004200******************************************************************
+004300*    CICS RESOURCE NAMES                                        *
+004400******************************************************************
+004500 01  WS-CICS-TRANSID            PIC X(04)  VALUE 'CQRY'.
+004600 01  WS-CICS-MAPSET             PIC X(08)  VALUE 'CANQMAP'.
+004700 01  WS-CICS-MAPNAME            PIC X(08)  VALUE 'CANQMAP1'.
+004800 01  WS-CANLOG-FILE-NAME        PIC X(08)  VALUE 'CANLOG'.
+004900 01  WS-CICS-RESP               PIC S9(08) COMP.
+005000*
+005100******************************************************************
+005200*    RUN-HISTORY COUNTERS AND SWITCHES                          *
+005300*    THE LOG IS BROWSED ONCE TO COUNT THE TOTAL NUMBER OF RUNS   *
+005400*    ON FILE, THEN AGAIN TO SKIP PAST ALL BUT THE LAST TEN.      *
+005500******************************************************************
+005600 77  WS-TOTAL-RUN-COUNT         PIC 9(06) COMP  VALUE 0.
+005700 77  WS-SKIP-RUN-COUNT          PIC 9(06) COMP  VALUE 0.
+005800 77  WS-SKIP-RUNS-DONE          PIC 9(06) COMP  VALUE 0.
+005900 77  WS-SHOWN-RUN-COUNT         PIC 9(06) COMP  VALUE 0.
+006000 77  WS-ROW-IDX                 PIC 9(02) COMP  VALUE 0.
+006100*
+006200 01  WS-BROWSE-SWITCH           PIC X(01)  VALUE 'N'.
+006300     88  WS-BROWSE-EOF          VALUE 'Y'.
+006310*
+006320 01  WS-CANLOG-AVAIL-SWITCH     PIC X(01)  VALUE 'N'.
+006330     88  WS-CANLOG-UNAVAILABLE  VALUE 'Y'.
+006400*
+006500     COPY CANLOG.
+006600*
+006700     COPY CANQMAP.
+006800*
+006900     COPY DFHAID.
+007200*
+007300 PROCEDURE DIVISION.
+007400*
+007500******************************************************************
+007600*    0000-MAINLINE                                              *
+007700*    A FRESH TRANSACTION (EIBCALEN = 0) GETS THE OPENING SCREEN; *
+007800*    ANYTHING COMING BACK FROM AN ENTER KEY IS RECEIVED AND      *
+007900*    PROCESSED, THEN THE TRANSACTION RETURNS PSEUDO-             *
+008000*    CONVERSATIONALLY FOR THE NEXT ENTER KEY.                   *
+008100******************************************************************
+008200 0000-MAINLINE.
+008300*
+008400     IF EIBCALEN = 0
+008500         PERFORM 1000-SEND-INITIAL-SCREEN
+008600             THRU 1000-SEND-INITIAL-SCREEN-EXIT
+008700     ELSE
+008800         PERFORM 2000-RECEIVE-AND-PROCESS
+008900             THRU 2000-RECEIVE-AND-PROCESS-EXIT
+009000     END-IF.
+009100*
+009200     EXEC CICS RETURN
+009300         TRANSID(WS-CICS-TRANSID)
+009400     END-EXEC.
+009500*
+009600 0000-MAINLINE-EXIT.
+009700     EXIT.
+009800*
+009900******************************************************************
+010000*    1000-SEND-INITIAL-SCREEN                                   *
+010100*    SENDS THE EMPTY INQUIRY SCREEN THE FIRST TIME CQRY IS       *
+010200*    ENTERED.                                                    *
+010300******************************************************************
+010400 1000-SEND-INITIAL-SCREEN.
+010500*
+010600     MOVE SPACES TO CANQMAPO.
+010700     MOVE 'PRESS ENTER TO VIEW THE LAST 10 CANARY RUNS'
+010800         TO MSGO.
+010900*
+011000     EXEC CICS SEND MAP(WS-CICS-MAPNAME)
+011100         MAPSET(WS-CICS-MAPSET)
+011200         ERASE
+011300     END-EXEC.
+011400*
+011500 1000-SEND-INITIAL-SCREEN-EXIT.
+011600     EXIT.
+011700*
+011800******************************************************************
+011900*    2000-RECEIVE-AND-PROCESS                                   *
+012000*    RECEIVES THE OPERATOR'S AID KEY.  PF3/CLEAR ENDS THE        *
+012100*    TRANSACTION; ANY OTHER KEY REFRESHES THE RUN HISTORY.       *
+012200******************************************************************
+012300 2000-RECEIVE-AND-PROCESS.
+012400*
+012500     EXEC CICS RECEIVE MAP(WS-CICS-MAPNAME)
+012600         MAPSET(WS-CICS-MAPSET)
+012700         INTO(CANQMAPI)
+012800         RESP(WS-CICS-RESP)
+012900     END-EXEC.
+013000*
+013100     EVALUATE EIBAID
+013200         WHEN DFHCLEAR
+013300         WHEN DFHPF3
+013400             EXEC CICS RETURN END-EXEC
+013500         WHEN OTHER
+013600             PERFORM 3000-BUILD-DISPLAY
+013700                 THRU 3000-BUILD-DISPLAY-EXIT
+013800     END-EVALUATE.
+013900*
+014000 2000-RECEIVE-AND-PROCESS-EXIT.
+014100     EXIT.
+014200*
+014300******************************************************************
+014400*    3000-BUILD-DISPLAY                                         *
+014500*    COUNTS THE TOTAL RUNS ON FILE, WORKS OUT HOW MANY TO SKIP   *
+014600*    SO ONLY THE LAST TEN SHOW, AND SENDS THE REFRESHED SCREEN.  *
+014700******************************************************************
+014800 3000-BUILD-DISPLAY.
+014900*
+014910     MOVE 'N' TO WS-CANLOG-AVAIL-SWITCH.
+015000     MOVE 0 TO WS-TOTAL-RUN-COUNT.
+015100     PERFORM 3100-COUNT-RUNS
+015200         THRU 3100-COUNT-RUNS-EXIT.
+015300*
+015400     MOVE 0 TO WS-SKIP-RUN-COUNT.
+015500     MOVE WS-TOTAL-RUN-COUNT TO WS-SHOWN-RUN-COUNT.
+015600     IF WS-TOTAL-RUN-COUNT > 10
+015700         COMPUTE WS-SKIP-RUN-COUNT = WS-TOTAL-RUN-COUNT - 10
+015800         MOVE 10 TO WS-SHOWN-RUN-COUNT
+015900     END-IF.
+016000*
+016100     MOVE SPACES TO CANQMAPO.
+016110     IF WS-CANLOG-UNAVAILABLE
+016120         MOVE 'CANARY-LOG FILE UNAVAILABLE - NOTIFY SUPPORT'
+016130             TO MSGO
+016140     ELSE
+016200         IF WS-TOTAL-RUN-COUNT = 0
+016300             MOVE 'NO CANARY RUNS ON FILE' TO MSGO
+016400         ELSE
+016500             MOVE 'LAST CANARY RUNS (OLDEST FIRST)' TO MSGO
+016600             PERFORM 3200-DISPLAY-RUNS
+016700                 THRU 3200-DISPLAY-RUNS-EXIT
+016800         END-IF
+016810     END-IF.
+016900*
+017000     EXEC CICS SEND MAP(WS-CICS-MAPNAME)
+017100         MAPSET(WS-CICS-MAPSET)
+017200         ERASE
+017300     END-EXEC.
+017400*
+017500 3000-BUILD-DISPLAY-EXIT.
+017600     EXIT.
+017700*
+017800******************************************************************
+017900*    3100-COUNT-RUNS                                            *
+018000*    BROWSES THE ENTIRE CANLOG FILE ONCE, JUST TO COUNT THE      *
+018100*    TOTAL NUMBER OF RUNS ON FILE.                               *
+018200******************************************************************
+018300 3100-COUNT-RUNS.
+018400*
+018500     MOVE 'N' TO WS-BROWSE-SWITCH.
+018600     EXEC CICS STARTBR FILE(WS-CANLOG-FILE-NAME)
+018700         RESP(WS-CICS-RESP)
+018800     END-EXEC.
+018810*
+018820     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+018830         SET WS-CANLOG-UNAVAILABLE TO TRUE
+018840         GO TO 3100-COUNT-RUNS-EXIT
+018850     END-IF.
+018900*
+019000     PERFORM 3110-COUNT-ONE-RUN
+019100         THRU 3110-COUNT-ONE-RUN-EXIT
+019200         UNTIL WS-BROWSE-EOF.
+019300*
+019400     EXEC CICS ENDBR FILE(WS-CANLOG-FILE-NAME) END-EXEC.
+019500*
+019600 3100-COUNT-RUNS-EXIT.
+019700     EXIT.
+019800*
+019900******************************************************************
+020000*    3110-COUNT-ONE-RUN                                         *
+020100*    READS ONE CANLOG RECORD FOR THE SOLE PURPOSE OF COUNTING    *
+020200*    IT.                                                         *
+020300******************************************************************
+020400 3110-COUNT-ONE-RUN.
+020500*
+020600     EXEC CICS READNEXT FILE(WS-CANLOG-FILE-NAME)
+020700         INTO(CANY-LOG-RECORD)
+020800         RESP(WS-CICS-RESP)
+020900     END-EXEC.
+021000*
+021100     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+021200         SET WS-BROWSE-EOF TO TRUE
+021300         GO TO 3110-COUNT-ONE-RUN-EXIT
+021400     END-IF.
+021500*
+021600     ADD 1 TO WS-TOTAL-RUN-COUNT.
+021700*
+021800 3110-COUNT-ONE-RUN-EXIT.
+021900     EXIT.
+022000*
+022100******************************************************************
+022200*    3200-DISPLAY-RUNS                                          *
+022300*    RE-BROWSES CANLOG FROM THE TOP, SKIPS PAST ALL BUT THE      *
+022400*    LAST TEN RUNS, AND MOVES THOSE INTO THE MAP, OLDEST FIRST.  *
+022500******************************************************************
+022600 3200-DISPLAY-RUNS.
+022700*
+022800     MOVE 'N' TO WS-BROWSE-SWITCH.
+022900     EXEC CICS STARTBR FILE(WS-CANLOG-FILE-NAME)
+023000         RESP(WS-CICS-RESP)
+023100     END-EXEC.
+023110*
+023120     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+023130         SET WS-CANLOG-UNAVAILABLE TO TRUE
+023140         GO TO 3200-DISPLAY-RUNS-EXIT
+023150     END-IF.
+023200*
+023300     IF WS-SKIP-RUN-COUNT > 0
+023400         PERFORM 3210-SKIP-ONE-RUN
+023500             VARYING WS-SKIP-RUNS-DONE FROM 1 BY 1
+023600             UNTIL WS-SKIP-RUNS-DONE > WS-SKIP-RUN-COUNT
+023700     END-IF.
+023800*
+023900     PERFORM 3220-DISPLAY-ONE-RUN
+024000         THRU 3220-DISPLAY-ONE-RUN-EXIT
+024100         VARYING WS-ROW-IDX FROM 1 BY 1
+024200         UNTIL WS-ROW-IDX > WS-SHOWN-RUN-COUNT
+024300            OR WS-BROWSE-EOF.
+024400*
+024500     EXEC CICS ENDBR FILE(WS-CANLOG-FILE-NAME) END-EXEC.
+024600*
+024700 3200-DISPLAY-RUNS-EXIT.
+024800     EXIT.
+024900*
+025000******************************************************************
+025100*    3210-SKIP-ONE-RUN                                          *
+025200*    READS AND DISCARDS ONE CANLOG RECORD SO THE NEXT BROWSE     *
+025300*    LANDS ON THE FIRST OF THE LAST TEN RUNS.                    *
+025400******************************************************************
+025500 3210-SKIP-ONE-RUN.
+025600*
+025700     EXEC CICS READNEXT FILE(WS-CANLOG-FILE-NAME)
+025800         INTO(CANY-LOG-RECORD)
+025900         RESP(WS-CICS-RESP)
+026000     END-EXEC.
+026100*
+026200     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+026300         SET WS-BROWSE-EOF TO TRUE
+026400     END-IF.
+026500*
+026600******************************************************************
+026700*    3220-DISPLAY-ONE-RUN                                       *
+026800*    READS ONE OF THE LAST TEN CANLOG RECORDS AND MOVES IT INTO  *
+026900*    THE MATCHING MAP ROW.                                       *
+027000******************************************************************
+027100 3220-DISPLAY-ONE-RUN.
+027200*
+027300     EXEC CICS READNEXT FILE(WS-CANLOG-FILE-NAME)
+027400         INTO(CANY-LOG-RECORD)
+027500         RESP(WS-CICS-RESP)
+027600     END-EXEC.
+027700*
+027800     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+027900         SET WS-BROWSE-EOF TO TRUE
+028000         GO TO 3220-DISPLAY-ONE-RUN-EXIT
+028100     END-IF.
+028200*
+028300     MOVE CANY-LOG-ID           TO ROWIDO (WS-ROW-IDX).
+028400     MOVE CANY-LOG-TIMESTAMP    TO ROWTSO (WS-ROW-IDX).
+028500     MOVE CANY-LOG-STATUS       TO ROWSTO (WS-ROW-IDX).
+028600     MOVE CANY-LOG-TEXT         TO ROWTXO (WS-ROW-IDX).
+028700*
+028800 3220-DISPLAY-ONE-RUN-EXIT.
+028900     EXIT.
