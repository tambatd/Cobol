@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK:  EMPMAST                                          *
+000300*    TITLE   :  OPERATOR/EMPLOYEE MASTER RECORD LAYOUT           *
+000400*                                                                *
+000500*    KEYED ON EMPLOYEE ID.  USED TO VALIDATE THAT THE CANARY     *
+000600*    IS RUNNING UNDER A REAL, KNOWN OPERATOR ID AND TO LOOK UP   *
+000700*    THAT OPERATOR'S NAME AND SHIFT FOR THE STATUS BANNER.       *
+000800*                                                                *
+000900*    MOD LOG :                                                   *
+001000*     2026-08-09  JKR  ORIGINAL COPYBOOK - EMP-MASTER LAYOUT.    *
+001100******************************************************************
+001200 01  EMP-MASTER-RECORD.
+001300     05  EMP-ID                  PIC 9(05).
+001400     05  EMP-NAME                PIC X(25).
+001500     05  EMP-SHIFT               PIC X(01).
+001600         88  EMP-SHIFT-DAY               VALUE '1'.
+001700         88  EMP-SHIFT-SWING             VALUE '2'.
+001800         88  EMP-SHIFT-NIGHT             VALUE '3'.
+001900     05  FILLER                  PIC X(05).
