@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK:  CHKPT                                            *
+000300*    TITLE   :  CANARY CHECKPOINT RECORD LAYOUT                  *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN PER BATCH CYCLE THE CANARY COMPLETES  *
+000600*    SUCCESSFULLY.  ON A RERUN (AFTER AN ABEND OR A MANUAL       *
+000700*    RESUBMIT) THE CANARY READS THIS FILE TO SEE WHETHER         *
+000800*    TODAY'S CYCLE ALREADY PASSED, SO THE DOWNSTREAM JOB         *
+000900*    STREAM IS NOT TRIGGERED A SECOND TIME.                      *
+001000*                                                                *
+001100*    MOD LOG :                                                   *
+001200*     2026-08-09  JKR  ORIGINAL COPYBOOK - CHECKPOINT LAYOUT.    *
+001300******************************************************************
+001400 01  CHKPT-RECORD.
+001500     05  CHKPT-DATE              PIC 9(08).
+001600     05  FILLER                  PIC X(01)  VALUE SPACE.
+001700     05  CHKPT-STATUS            PIC X(04).
+001800     05  FILLER                  PIC X(01)  VALUE SPACE.
+001900     05  CHKPT-TIMESTAMP         PIC X(17).
