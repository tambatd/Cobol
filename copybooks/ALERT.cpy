@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:  ALERT                                            *
+000300*    TITLE   :  CANARY ALERT-EXTRACT RECORD LAYOUT               *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN TO THE CANARY-ALERT FILE EACH TIME    *
+000600*    THE HELLO-WORLD CANARY RUNS, SO THE MONITORING/PAGING JOB   *
+000700*    CAN PICK UP THE PASS/FAIL RESULT THE MOMENT THE RUN         *
+000800*    COMPLETES RATHER THAN WAITING FOR A DOWNSTREAM FAILURE.     *
+000900*                                                                *
+001000*    MOD LOG :                                                   *
+001100*     2026-08-09  JKR  ORIGINAL COPYBOOK - ALERT EXTRACT LAYOUT. *
+001200******************************************************************
+001300 01  CANY-ALERT-RECORD.
+001400     05  CANY-ALERT-ID           PIC 9(05).
+001500     05  FILLER                  PIC X(01)  VALUE SPACE.
+001600     05  CANY-ALERT-TIMESTAMP    PIC X(17).
+001700     05  FILLER                  PIC X(01)  VALUE SPACE.
+001800     05  CANY-ALERT-STATUS       PIC X(04).
+001900     05  FILLER                  PIC X(01)  VALUE SPACE.
+002000     05  CANY-ALERT-TEXT         PIC X(30).
