@@ -0,0 +1,107 @@
+000100******************************************************************
+000200*    COPYBOOK:  CANQMAP                                          *
+000300*    TITLE   :  CANARY RUN-HISTORY INQUIRY SYMBOLIC MAP          *
+000400*                                                                *
+000500*    SYMBOLIC MAP FOR MAPSET CANQMAP, MAP CANQMAP1 (SEE          *
+000600*    CANQMAP.BMS).  EVERY DFHMDF FIELD IN THE MAPSET - TITLE,    *
+000700*    MSG, THE FOUR COLUMN HEADERS, THE TEN ROWID01-10/ROWTS01-10/*
+000800*    ROWST01-10/ROWTX01-10 FIELD SETS, AND FOOTER - GENERATES A  *
+000900*    LENGTH/ATTRIBUTE/DATA GROUP IN ORDER, REGARDLESS OF WHETHER *
+001000*    THE PROGRAM EVER MOVES ANYTHING INTO OR OUT OF IT; THE TEN  *
+001100*    ROW FIELD SETS ARE THEN HAND-GROUPED HERE UNDER AN OCCURS   *
+001200*    10 TIMES SO CANQTRN CAN ADDRESS A ROW BY SUBSCRIPT INSTEAD  *
+001300*    OF TEN SEPARATELY-NAMED FIELDS - A STANDARD HAND TOUCH-UP   *
+001400*    OF THE BMS-GENERATED MAP FOR A TABLE-STYLE SCREEN.          *
+001500*                                                                *
+001600*    MOD LOG :                                                   *
+001700*     2026-08-09  JKR  ORIGINAL COPYBOOK - CANQMAP SYMBOLIC MAP. *
+001800*     2026-08-09  JKR  ADDED THE TITLE/MSG/HEADER/FOOTER FIELD   *
+001900*                      GROUPS THAT WERE MISSING FROM THE FIRST   *
+002000*                      CUT - THEY WERE LEFT OUT BECAUSE THE      *
+002100*                      PROGRAM NEVER TOUCHES THEM, BUT BMS STILL *
+002200*                      RESERVES THE BYTES FOR THEM IN THE TIOA.  *
+002300******************************************************************
+002400 01  CANQMAPI.
+002500     05  FILLER                  PIC X(12).
+002600     05  TITLEL                  PIC S9(04) COMP.
+002700     05  TITLEF                  PIC X(01).
+002800     05  FILLER REDEFINES TITLEF.
+002900         10  TITLEA              PIC X(01).
+003000     05  TITLEI                  PIC X(24).
+003100     05  MSGL                    PIC S9(04) COMP.
+003200     05  MSGF                    PIC X(01).
+003300     05  FILLER REDEFINES MSGF.
+003400         10  MSGA                PIC X(01).
+003500     05  MSGI                    PIC X(60).
+003600     05  HDRIDL                  PIC S9(04) COMP.
+003700     05  HDRIDF                  PIC X(01).
+003800     05  FILLER REDEFINES HDRIDF.
+003900         10  HDRIDA              PIC X(01).
+004000     05  HDRIDI                  PIC X(05).
+004100     05  HDRTSL                  PIC S9(04) COMP.
+004200     05  HDRTSF                  PIC X(01).
+004300     05  FILLER REDEFINES HDRTSF.
+004400         10  HDRTSA              PIC X(01).
+004500     05  HDRTSI                  PIC X(17).
+004600     05  HDRSTL                  PIC S9(04) COMP.
+004700     05  HDRSTF                  PIC X(01).
+004800     05  FILLER REDEFINES HDRSTF.
+004900         10  HDRSTA              PIC X(01).
+005000     05  HDRSTI                  PIC X(04).
+005100     05  HDRTXL                  PIC S9(04) COMP.
+005200     05  HDRTXF                  PIC X(01).
+005300     05  FILLER REDEFINES HDRTXF.
+005400         10  HDRTXA              PIC X(01).
+005500     05  HDRTXI                  PIC X(30).
+005600     05  CANQ-ROW OCCURS 10 TIMES.
+005700         10  ROWIDL              PIC S9(04) COMP.
+005800         10  ROWIDF              PIC X(01).
+005900         10  FILLER REDEFINES ROWIDF.
+006000             15  ROWIDA          PIC X(01).
+006100         10  ROWIDI              PIC X(05).
+006200         10  ROWTSL              PIC S9(04) COMP.
+006300         10  ROWTSF              PIC X(01).
+006400         10  FILLER REDEFINES ROWTSF.
+006500             15  ROWTSA          PIC X(01).
+006600         10  ROWTSI              PIC X(17).
+006700         10  ROWSTL              PIC S9(04) COMP.
+006800         10  ROWSTF              PIC X(01).
+006900         10  FILLER REDEFINES ROWSTF.
+007000             15  ROWSTA          PIC X(01).
+007100         10  ROWSTI              PIC X(04).
+007200         10  ROWTXL              PIC S9(04) COMP.
+007300         10  ROWTXF              PIC X(01).
+007400         10  FILLER REDEFINES ROWTXF.
+007500             15  ROWTXA          PIC X(01).
+007600         10  ROWTXI              PIC X(30).
+007700     05  FOOTERL                 PIC S9(04) COMP.
+007800     05  FOOTERF                 PIC X(01).
+007900     05  FILLER REDEFINES FOOTERF.
+008000         10  FOOTERA             PIC X(01).
+008100     05  FOOTERI                 PIC X(50).
+008200*
+008300 01  CANQMAPO REDEFINES CANQMAPI.
+008400     05  FILLER                  PIC X(12).
+008500     05  FILLER                  PIC X(03).
+008600     05  TITLEO                  PIC X(24).
+008700     05  FILLER                  PIC X(03).
+008800     05  MSGO                    PIC X(60).
+008900     05  FILLER                  PIC X(03).
+009000     05  HDRIDO                  PIC X(05).
+009100     05  FILLER                  PIC X(03).
+009200     05  HDRTSO                  PIC X(17).
+009300     05  FILLER                  PIC X(03).
+009400     05  HDRSTO                  PIC X(04).
+009500     05  FILLER                  PIC X(03).
+009600     05  HDRTXO                  PIC X(30).
+009700     05  CANQ-ROW-OUT OCCURS 10 TIMES.
+009800         10  FILLER              PIC X(03).
+009900         10  ROWIDO              PIC X(05).
+010000         10  FILLER              PIC X(03).
+010100         10  ROWTSO              PIC X(17).
+010200         10  FILLER              PIC X(03).
+010300         10  ROWSTO              PIC X(04).
+010400         10  FILLER              PIC X(03).
+010500         10  ROWTXO              PIC X(30).
+010600     05  FILLER                  PIC X(03).
+010700     05  FOOTERO                 PIC X(50).
