@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:  CANID                                            *
+000300*    TITLE   :  CANARY RUN-TIME ID/GREETING VALUES               *
+000400*                                                                *
+000500*    HOLDS THE OPERATOR ID AND GREETING TEXT READ FROM CANPARM   *
+000600*    AT THE START OF A CANARY RUN.  PULLED OUT OF THE MAIN       *
+000700*    CANARY DRIVER SO ANY OTHER PROGRAM IN THE CANARY BATCH      *
+000800*    STREAM CAN COPY THE SAME FIELD DEFINITIONS INSTEAD OF       *
+000900*    REDEFINING ITS OWN.                                        *
+001000*                                                                *
+001100*    MOD LOG :                                                   *
+001200*     2026-08-09  JKR  ORIGINAL COPYBOOK - SPLIT OUT OF MAIN'S   *
+001300*                      INLINE WORKING-STORAGE.                   *
+001400******************************************************************
+001500 01  WS-HelloWorld              PIC A(30).
+001600 01  WS-ID                      PIC 9(05).
