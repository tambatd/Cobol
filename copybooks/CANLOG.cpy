@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK:  CANLOG                                           *
+000300*    TITLE   :  CANARY RUN-HISTORY LOG RECORD LAYOUT             *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN TO THE CANARY-LOG FILE EACH TIME      *
+000600*    THE HELLO-WORLD CANARY RUNS SO THE OVERNIGHT HISTORY OF     *
+000700*    BATCH-WINDOW CHECKS CAN BE REVIEWED LATER.                  *
+000800*                                                                *
+000900*    MOD LOG :                                                   *
+001000*     2026-08-09  JKR  ORIGINAL COPYBOOK - CANARY-LOG LAYOUT.    *
+001100******************************************************************
+001200 01  CANY-LOG-RECORD.
+001300     05  CANY-LOG-ID             PIC 9(05).
+001400     05  FILLER                  PIC X(01)  VALUE SPACE.
+001500     05  CANY-LOG-TIMESTAMP       PIC X(17).
+001600     05  FILLER                  PIC X(01)  VALUE SPACE.
+001700     05  CANY-LOG-STATUS         PIC X(04).
+001800     05  FILLER                  PIC X(01)  VALUE SPACE.
+001900     05  CANY-LOG-TEXT           PIC X(30).
