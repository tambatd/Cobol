@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:  CANPARM                                          *
+000300*    TITLE   :  CANARY CONTROL/PARAMETER RECORD LAYOUT           *
+000400*                                                                *
+000500*    USED BY :  HELLO-WORLD AND ANY OTHER CANARY PROGRAM THAT    *
+000600*                NEEDS THE RUN-TIME ID/BANNER CONTROL VALUES.    *
+000700*                                                                *
+000800*    MOD LOG :                                                  *
+000900*     2026-08-09  JKR  ORIGINAL COPYBOOK - CANARY.PARM LAYOUT.   *
+001000******************************************************************
+001100 01  CANY-PARM-RECORD.
+001200     05  CANY-PARM-ID            PIC 9(05).
+001300     05  CANY-PARM-HELLO-TEXT    PIC X(30).
+001350     05  CANY-PARM-ENVIRONMENT   PIC X(04).
+001400     05  FILLER                  PIC X(41).
