@@ -0,0 +1,197 @@
+000100******************************************************************
+000200*    MAPSET  :  CANQMAP                                          *
+000300*    TITLE   :  CANARY RUN-HISTORY INQUIRY SCREEN                *
+000400*                                                                *
+000500*    3270 SCREEN FOR TRANSACTION CQRY.  SHOWS THE LAST TEN       *
+000600*    CANARY-LOG ENTRIES (ID, TIMESTAMP, STATUS) SO THE OVERNIGHT *
+000700*    OPERATOR CAN CHECK RECENT CANARY RESULTS FROM A 3270        *
+000800*    SESSION INSTEAD OF PULLING SYSOUT.                         *
+000900*                                                                *
+001000*    ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE PHYSICAL  *
+001100*    MAP (CANQMAP) AND THE SYMBOLIC MAP COPYBOOK (CANQMAP.CPY,   *
+001200*    HAND-GROUPED UNDER OCCURS AFTER GENERATION - SEE THAT       *
+001300*    COPYBOOK'S OWN MOD LOG).                                    *
+001400*                                                                *
+001500*    MOD LOG :                                                   *
+001600*     2026-08-09  JKR  ORIGINAL MAPSET.                          *
+001700******************************************************************
+001800 CANQMAP  DFHMSD TYPE=&SYSPARM,                                 X
+001900                  MODE=INOUT,                                   X
+002000                  LANG=COBOL,                                    X
+002100                  CTRL=(FREEKB,FRSET),                           X
+002200                  STORAGE=AUTO,                                  X
+002300                  TIOAPFX=YES
+002400*
+002500 CANQMAP1 DFHMDI SIZE=(24,80),                                   X
+002600                  LINE=1,                                        X
+002700                  COLUMN=1
+002800*
+002900 TITLE    DFHMDF POS=(1,28),                                     X
+003000                  LENGTH=24,                                     X
+003100                  ATTRB=(PROT,BRT),                              X
+003200                  INITIAL='CANARY RUN-HISTORY INQUIRY'
+003300*
+003400 MSG      DFHMDF POS=(3,1),                                      X
+003500                  LENGTH=60,                                     X
+003600                  ATTRB=(PROT,NORM)
+003700*
+003800 HDRID    DFHMDF POS=(5,2),                                      X
+003900                  LENGTH=5,                                      X
+004000                  ATTRB=(PROT,BRT),                              X
+004100                  INITIAL='ID'
+004200 HDRTS    DFHMDF POS=(5,9),                                      X
+004300                  LENGTH=17,                                     X
+004400                  ATTRB=(PROT,BRT),                              X
+004500                  INITIAL='TIMESTAMP'
+004600 HDRST    DFHMDF POS=(5,28),                                     X
+004700                  LENGTH=4,                                      X
+004800                  ATTRB=(PROT,BRT),                              X
+004900                  INITIAL='STAT'
+005000 HDRTX    DFHMDF POS=(5,34),                                     X
+005100                  LENGTH=30,                                     X
+005200                  ATTRB=(PROT,BRT),                              X
+005300                  INITIAL='TEXT'
+005400*
+005410* ROWS 01-10 EACH CARRY AN ID/TIMESTAMP/STATUS/TEXT FIELD, ONE   *
+005420* LINE APART (LINE=6 THROUGH LINE=15).  DFHMDF HAS NO REPEAT OR  *
+005430* OCCURS MECHANISM, SO EACH ROW NEEDS ITS OWN FOUR MACRO CALLS   *
+005440* UNDER ITS OWN UNIQUE LABELS; THE SYMBOLIC MAP COPYBOOK THEN    *
+005450* HAND-GROUPS THE TEN SETS OF GENERATED FIELDS UNDER AN OCCURS   *
+005460* 10 TIMES - SEE CANQMAP.CPY.                                    *
+005470 ROWID01  DFHMDF POS=(6,2),                                      X
+005480                  LENGTH=5,                                      X
+005490                  ATTRB=(PROT,NORM)
+005500 ROWTS01  DFHMDF POS=(6,9),                                      X
+005510                  LENGTH=17,                                     X
+005520                  ATTRB=(PROT,NORM)
+005530 ROWST01  DFHMDF POS=(6,28),                                     X
+005540                  LENGTH=4,                                      X
+005550                  ATTRB=(PROT,NORM)
+005560 ROWTX01  DFHMDF POS=(6,34),                                     X
+005570                  LENGTH=30,                                     X
+005580                  ATTRB=(PROT,NORM)
+005590*
+005600 ROWID02  DFHMDF POS=(7,2),                                      X
+005610                  LENGTH=5,                                      X
+005620                  ATTRB=(PROT,NORM)
+005630 ROWTS02  DFHMDF POS=(7,9),                                      X
+005640                  LENGTH=17,                                     X
+005650                  ATTRB=(PROT,NORM)
+005660 ROWST02  DFHMDF POS=(7,28),                                     X
+005670                  LENGTH=4,                                      X
+005680                  ATTRB=(PROT,NORM)
+005690 ROWTX02  DFHMDF POS=(7,34),                                     X
+005700                  LENGTH=30,                                     X
+005710                  ATTRB=(PROT,NORM)
+005720*
+005730 ROWID03  DFHMDF POS=(8,2),                                      X
+005740                  LENGTH=5,                                      X
+005750                  ATTRB=(PROT,NORM)
+005760 ROWTS03  DFHMDF POS=(8,9),                                      X
+005770                  LENGTH=17,                                     X
+005780                  ATTRB=(PROT,NORM)
+005790 ROWST03  DFHMDF POS=(8,28),                                     X
+005800                  LENGTH=4,                                      X
+005810                  ATTRB=(PROT,NORM)
+005820 ROWTX03  DFHMDF POS=(8,34),                                     X
+005830                  LENGTH=30,                                     X
+005840                  ATTRB=(PROT,NORM)
+005850*
+005860 ROWID04  DFHMDF POS=(9,2),                                      X
+005870                  LENGTH=5,                                      X
+005880                  ATTRB=(PROT,NORM)
+005890 ROWTS04  DFHMDF POS=(9,9),                                      X
+005900                  LENGTH=17,                                     X
+005910                  ATTRB=(PROT,NORM)
+005920 ROWST04  DFHMDF POS=(9,28),                                     X
+005930                  LENGTH=4,                                      X
+005940                  ATTRB=(PROT,NORM)
+005950 ROWTX04  DFHMDF POS=(9,34),                                     X
+005960                  LENGTH=30,                                     X
+005970                  ATTRB=(PROT,NORM)
+005980*
+005990 ROWID05  DFHMDF POS=(10,2),                                     X
+006000                  LENGTH=5,                                      X
+006010                  ATTRB=(PROT,NORM)
+006020 ROWTS05  DFHMDF POS=(10,9),                                     X
+006030                  LENGTH=17,                                     X
+006040                  ATTRB=(PROT,NORM)
+006050 ROWST05  DFHMDF POS=(10,28),                                    X
+006060                  LENGTH=4,                                      X
+006070                  ATTRB=(PROT,NORM)
+006080 ROWTX05  DFHMDF POS=(10,34),                                    X
+006090                  LENGTH=30,                                     X
+006100                  ATTRB=(PROT,NORM)
+006110*
+006120 ROWID06  DFHMDF POS=(11,2),                                     X
+006130                  LENGTH=5,                                      X
+006140                  ATTRB=(PROT,NORM)
+006150 ROWTS06  DFHMDF POS=(11,9),                                     X
+006160                  LENGTH=17,                                     X
+006170                  ATTRB=(PROT,NORM)
+006180 ROWST06  DFHMDF POS=(11,28),                                    X
+006190                  LENGTH=4,                                      X
+006200                  ATTRB=(PROT,NORM)
+006210 ROWTX06  DFHMDF POS=(11,34),                                    X
+006220                  LENGTH=30,                                     X
+006230                  ATTRB=(PROT,NORM)
+006240*
+006250 ROWID07  DFHMDF POS=(12,2),                                     X
+006260                  LENGTH=5,                                      X
+006270                  ATTRB=(PROT,NORM)
+006280 ROWTS07  DFHMDF POS=(12,9),                                     X
+006290                  LENGTH=17,                                     X
+006300                  ATTRB=(PROT,NORM)
+006310 ROWST07  DFHMDF POS=(12,28),                                    X
+006320                  LENGTH=4,                                      X
+006330                  ATTRB=(PROT,NORM)
+006340 ROWTX07  DFHMDF POS=(12,34),                                    X
+006350                  LENGTH=30,                                     X
+006360                  ATTRB=(PROT,NORM)
+006370*
+006380 ROWID08  DFHMDF POS=(13,2),                                     X
+006390                  LENGTH=5,                                      X
+006400                  ATTRB=(PROT,NORM)
+006410 ROWTS08  DFHMDF POS=(13,9),                                     X
+006420                  LENGTH=17,                                     X
+006430                  ATTRB=(PROT,NORM)
+006440 ROWST08  DFHMDF POS=(13,28),                                    X
+006450                  LENGTH=4,                                      X
+006460                  ATTRB=(PROT,NORM)
+006470 ROWTX08  DFHMDF POS=(13,34),                                    X
+006480                  LENGTH=30,                                     X
+006490                  ATTRB=(PROT,NORM)
+006500*
+006510 ROWID09  DFHMDF POS=(14,2),                                     X
+006520                  LENGTH=5,                                      X
+006530                  ATTRB=(PROT,NORM)
+006540 ROWTS09  DFHMDF POS=(14,9),                                     X
+006550                  LENGTH=17,                                     X
+006560                  ATTRB=(PROT,NORM)
+006570 ROWST09  DFHMDF POS=(14,28),                                    X
+006580                  LENGTH=4,                                      X
+006590                  ATTRB=(PROT,NORM)
+006600 ROWTX09  DFHMDF POS=(14,34),                                    X
+006610                  LENGTH=30,                                     X
+006620                  ATTRB=(PROT,NORM)
+006630*
+006640 ROWID10  DFHMDF POS=(15,2),                                     X
+006650                  LENGTH=5,                                      X
+006660                  ATTRB=(PROT,NORM)
+006670 ROWTS10  DFHMDF POS=(15,9),                                     X
+006680                  LENGTH=17,                                     X
+006690                  ATTRB=(PROT,NORM)
+006700 ROWST10  DFHMDF POS=(15,28),                                    X
+006710                  LENGTH=4,                                      X
+006720                  ATTRB=(PROT,NORM)
+006730 ROWTX10  DFHMDF POS=(15,34),                                    X
+006740                  LENGTH=30,                                     X
+006750                  ATTRB=(PROT,NORM)
+007100*
+007200 FOOTER   DFHMDF POS=(23,1),                                     X
+007300                  LENGTH=50,                                     X
+007400                  ATTRB=(PROT,NORM),                             X
+007500                  INITIAL='ENTER TO REFRESH  -  PF3/CLEAR TO EXIT'
+007600*
+007700         DFHMSD TYPE=FINAL
+007800         END
