@@ -0,0 +1,222 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:  CANQINQ                                       *
+000400*    TITLE     :  CANARY RUN-HISTORY INQUIRY UTILITY             *
+000500*                                                                *
+000600*    STAND-ALONE INQUIRY UTILITY FOR THE CANARY RUN HISTORY.     *
+000700*    READS THE CANARY-LOG FILE AND DISPLAYS THE LAST TEN RUNS    *
+000800*    (ID, TIMESTAMP, AND PASS/FAIL STATUS) SO AN OPERATOR CAN    *
+000900*    CHECK RECENT CANARY RESULTS WITHOUT DIGGING THROUGH OLD     *
+001000*    SYSOUT.  INTENDED TO BE RUN FROM A TSO/ISPF COMMAND OR A    *
+001100*    SHORT UTILITY JOB STEP.                                    *
+001200*                                                                *
+001300*    THE FILE IS READ TWICE: ONCE TO COUNT THE TOTAL NUMBER OF   *
+001400*    RUNS ON FILE, AND AGAIN TO SKIP PAST ALL BUT THE LAST TEN   *
+001500*    BEFORE DISPLAYING THEM.  CANARY-LOG IS A SMALL CONTROL      *
+001600*    FILE, SO THE SECOND PASS IS CHEAP.                          *
+001700*                                                                *
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.     CANQINQ.
+002100 AUTHOR.         J KOWALCZYK-REYES.
+002200 INSTALLATION.   NIGHTLY BATCH OPERATIONS.
+002300 DATE-WRITTEN.   2026-08-09.
+002400 DATE-COMPILED.
+002500*
+002600******************************************************************
+002700*    MODIFICATION HISTORY                                       *
+002800*    ------------------------------------------------------     *
+002900*    2026-08-09  JKR  ORIGINAL PROGRAM.                         *
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CANY-LOG-FILE  ASSIGN TO CANLOG
+003750*        VSAM ESDS - SEE MAIN'S FILE-CONTROL ENTRY FOR CANLOG.
+003800            ORGANIZATION IS SEQUENTIAL
+003900            FILE STATUS IS WS-LOG-FILE-STATUS.
+004000*
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CANY-LOG-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY CANLOG.
+005000*
+005500 WORKING-STORAGE SECTION.
+005600*
+005700******************************************************************
+005800*    FILE STATUS SWITCHES                                       *
+005900******************************************************************
+006000 01  WS-LOG-FILE-STATUS         PIC X(02).
+006100     88  WS-LOG-FILE-OK         VALUE '00'.
+006200     88  WS-LOG-FILE-MISSING    VALUE '05' '35'.
+006300     88  WS-LOG-FILE-EOF        VALUE '10'.
+006400*
+006500******************************************************************
+006600*    RUN-HISTORY COUNTERS                                       *
+006700*    THE LOG IS READ ONCE TO COUNT THE TOTAL NUMBER OF RUNS ON   *
+006800*    FILE, THEN AGAIN TO SKIP PAST ALL BUT THE LAST TEN.         *
+006900******************************************************************
+007000 77  WS-MAX-RUNS-SHOWN          PIC 9(06) COMP  VALUE 10.
+007100 77  WS-TOTAL-RUN-COUNT         PIC 9(06) COMP  VALUE 0.
+007200 77  WS-SKIP-RUN-COUNT          PIC 9(06) COMP  VALUE 0.
+007300 77  WS-SKIP-RUNS-DONE          PIC 9(06) COMP  VALUE 0.
+007350 77  WS-SHOWN-RUN-COUNT         PIC 9(06)        VALUE 0.
+007400*
+007500 PROCEDURE DIVISION.
+007600*
+007700******************************************************************
+007800*    0000-MAINLINE                                              *
+007900*    CONTROLS OVERALL FLOW OF THE INQUIRY RUN.                  *
+008000******************************************************************
+008100 0000-MAINLINE.
+008200*
+008300     MOVE 0 TO RETURN-CODE.
+008400     PERFORM 1000-INITIALIZE
+008500         THRU 1000-INITIALIZE-EXIT.
+008600*
+008700     IF WS-LOG-FILE-OK
+008800         PERFORM 2000-COUNT-RUNS
+008900             THRU 2000-COUNT-RUNS-EXIT
+009000         CLOSE CANY-LOG-FILE
+009100         PERFORM 3000-DISPLAY-LAST10
+009200             THRU 3000-DISPLAY-LAST10-EXIT
+009300     END-IF.
+009400*
+009500     PERFORM 9999-EXIT
+009600         THRU 9999-EXIT-EXIT.
+009700     STOP RUN.
+009800*
+009900******************************************************************
+010000*    1000-INITIALIZE                                            *
+010100*    OPENS THE CANARY-LOG FILE FOR INQUIRY.                     *
+010200******************************************************************
+010300 1000-INITIALIZE.
+010400*
+010500     OPEN INPUT CANY-LOG-FILE.
+010600*
+010700     IF NOT WS-LOG-FILE-OK
+010800         DISPLAY 'CANQINQ: UNABLE TO OPEN CANARY-LOG - FILE '
+010900             'STATUS ' WS-LOG-FILE-STATUS
+011000         MOVE 16 TO RETURN-CODE
+011100     END-IF.
+011200*
+011300 1000-INITIALIZE-EXIT.
+011400     EXIT.
+011500*
+011600******************************************************************
+011700*    2000-COUNT-RUNS                                            *
+011800*    READS THE ENTIRE CANARY-LOG FILE ONCE, JUST TO COUNT THE    *
+011900*    TOTAL NUMBER OF RUNS ON FILE.                               *
+012000******************************************************************
+012100 2000-COUNT-RUNS.
+012200*
+012300     PERFORM 2100-COUNT-ONE-RUN
+012350         THRU 2100-COUNT-ONE-RUN-EXIT
+012400         UNTIL WS-LOG-FILE-EOF.
+012500*
+012600 2000-COUNT-RUNS-EXIT.
+012700     EXIT.
+012800*
+012900******************************************************************
+013000*    2100-COUNT-ONE-RUN                                         *
+013100*    READS ONE CANARY-LOG RECORD FOR THE SOLE PURPOSE OF         *
+013200*    COUNTING IT.                                                *
+013300******************************************************************
+013400 2100-COUNT-ONE-RUN.
+013500*
+013600     READ CANY-LOG-FILE
+013700         AT END
+013800             SET WS-LOG-FILE-EOF TO TRUE
+013900             GO TO 2100-COUNT-ONE-RUN-EXIT
+014000     END-READ.
+014100*
+014200     ADD 1 TO WS-TOTAL-RUN-COUNT.
+014300*
+014400 2100-COUNT-ONE-RUN-EXIT.
+014500     EXIT.
+014600*
+014700******************************************************************
+014800*    3000-DISPLAY-LAST10                                        *
+014900*    RE-READS CANARY-LOG FROM THE TOP, SKIPS PAST ALL BUT THE    *
+015000*    LAST TEN RUNS, AND DISPLAYS THOSE, OLDEST FIRST.            *
+015100******************************************************************
+015200 3000-DISPLAY-LAST10.
+015300*
+015400     IF WS-TOTAL-RUN-COUNT = 0
+015500         DISPLAY 'CANQINQ: CANARY-LOG CONTAINS NO RUNS'
+015600         GO TO 3000-DISPLAY-LAST10-EXIT
+015700     END-IF.
+015800*
+015900     MOVE 0 TO WS-SKIP-RUN-COUNT.
+015950     MOVE WS-TOTAL-RUN-COUNT TO WS-SHOWN-RUN-COUNT.
+016000     IF WS-TOTAL-RUN-COUNT > WS-MAX-RUNS-SHOWN
+016100         COMPUTE WS-SKIP-RUN-COUNT =
+016200             WS-TOTAL-RUN-COUNT - WS-MAX-RUNS-SHOWN
+016250         MOVE WS-MAX-RUNS-SHOWN TO WS-SHOWN-RUN-COUNT
+016300     END-IF.
+016400*
+016500     OPEN INPUT CANY-LOG-FILE.
+016600*
+016700     IF WS-SKIP-RUN-COUNT > 0
+016800         PERFORM 3100-SKIP-ONE-RUN
+016900             VARYING WS-SKIP-RUNS-DONE FROM 1 BY 1
+017000             UNTIL WS-SKIP-RUNS-DONE > WS-SKIP-RUN-COUNT
+017100     END-IF.
+017200*
+017300     DISPLAY '----------------------------------------------'.
+017400     DISPLAY 'CANQINQ: LAST ' WS-SHOWN-RUN-COUNT ' CANARY RUN(S)'.
+017500     DISPLAY '----------------------------------------------'.
+017600     DISPLAY '   ID     TIMESTAMP          STATUS  TEXT'.
+017700*
+017800     PERFORM 3200-DISPLAY-ONE-RUN
+017850         THRU 3200-DISPLAY-ONE-RUN-EXIT
+017900         UNTIL WS-LOG-FILE-EOF.
+018000*
+018100     DISPLAY '----------------------------------------------'.
+018200     CLOSE CANY-LOG-FILE.
+018300*
+018400 3000-DISPLAY-LAST10-EXIT.
+018500     EXIT.
+018600*
+018700******************************************************************
+018800*    3100-SKIP-ONE-RUN                                          *
+018900*    READS AND DISCARDS ONE CANARY-LOG RECORD SO THE NEXT PASS   *
+019000*    LANDS ON THE FIRST OF THE LAST TEN RUNS.                    *
+019100******************************************************************
+019200 3100-SKIP-ONE-RUN.
+019300*
+019400     READ CANY-LOG-FILE
+019500         AT END
+019600             SET WS-LOG-FILE-EOF TO TRUE
+019700     END-READ.
+019800*
+019900******************************************************************
+020000*    3200-DISPLAY-ONE-RUN                                       *
+020100*    READS AND DISPLAYS ONE OF THE LAST TEN CANARY-LOG RECORDS.  *
+020200******************************************************************
+020300 3200-DISPLAY-ONE-RUN.
+020400*
+020500     READ CANY-LOG-FILE
+020600         AT END
+020700             SET WS-LOG-FILE-EOF TO TRUE
+020800             GO TO 3200-DISPLAY-ONE-RUN-EXIT
+020900     END-READ.
+021000*
+021100     DISPLAY CANY-LOG-ID '  ' CANY-LOG-TIMESTAMP '  '
+021200         CANY-LOG-STATUS '  ' CANY-LOG-TEXT.
+021300*
+021400 3200-DISPLAY-ONE-RUN-EXIT.
+021500     EXIT.
+021600*
+021700******************************************************************
+021800*    9999-EXIT                                                  *
+021900*    COMMON END-OF-PROGRAM PROCESSING.                          *
+022000******************************************************************
+022100 9999-EXIT.
+022200*
+022300 9999-EXIT-EXIT.
+022400     EXIT.
