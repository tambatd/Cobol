@@ -1,21 +1,667 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. HELLO-WORLD.
-000300
-000400 DATA DIVISION.
-      * This is where ur data would go 
-000500   WORKING-STORAGE SECTION.
-000600   01 WS-HelloWorld PIC A(30).
-000700   01 WS-ID PIC 9(5) VALUE 12345.
-      * Variable setting
-000800          
-000900
-001000 PROCEDURE DIVISION.
-      * This is where ur execution goes
-001100   
-001200   MOVE 'Hello World ðŸ˜€' TO WS-HelloWorld    
-      * literally WE-HelloWorld = 'Hello World'
-001300
-001400   DISPLAY 'This Var is: ' WS-HelloWorld.
-001500   Display 'This is my first cobol application'
-      * Print statents
-001600 STOP RUN.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID:  HELLO-WORLD                                   *
+000040*    TITLE     :  NIGHTLY BATCH WINDOW CANARY                   *
+000050*                                                                *
+000060*    THIS PROGRAM IS THE FIRST STEP IN THE NIGHTLY BATCH        *
+000070*    STREAM.  IT VALIDATES THAT THE BATCH WINDOW IS READY       *
+000080*    TO RUN BEFORE ANY REAL PROCESSING JOBS ARE SUBMITTED.      *
+000090*                                                                *
+000100******************************************************************
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     HELLO-WORLD.
+000130 AUTHOR.         J KOWALCZYK-REYES.
+000140 INSTALLATION.   NIGHTLY BATCH OPERATIONS.
+000150 DATE-WRITTEN.   2019-03-11.
+000160 DATE-COMPILED.
+000170*
+000180******************************************************************
+000190*    MODIFICATION HISTORY                                       *
+000200*    ------------------------------------------------------     *
+000210*    2019-03-11  JKR  ORIGINAL PROGRAM.                         *
+000220*    2026-08-09  JKR  WS-ID AND BANNER TEXT NOW READ FROM THE   *
+000230*                      CANARY.PARM CONTROL FILE INSTEAD OF      *
+000240*                      BEING HARDCODED, SO OPS CAN CHANGE THE   *
+000250*                      RUN ID / MESSAGE WITHOUT A RECOMPILE.    *
+000260*    2026-08-09  JKR  ADDED A DATASET-AVAILABILITY CHECK OF     *
+000270*                      THE KEY NIGHTLY DATASETS, PERFORMED      *
+000280*                      BEFORE THE BANNER IS DISPLAYED, SO A     *
+000290*                      BOTCHED BATCH WINDOW IS CAUGHT HERE      *
+000300*                      RATHER THAN DEEP INTO THE REAL RUN.      *
+000310*    2026-08-09  JKR  CANARY RUN RESULTS ARE NOW APPENDED TO    *
+000320*                      THE CANARY-LOG FILE FOR RUN-HISTORY      *
+000330*                      REVIEW, AND RETURN-CODE IS SET EXPLICITLY*
+000340*                      (0=PASS, 16=FAIL) SO DOWNSTREAM JCL CAN  *
+000350*                      COND/IF AROUND A BAD BATCH WINDOW.       *
+000360*    2026-08-09  JKR  THE BANNER IS NOW A MULTI-LINE STATUS     *
+000370*                      REPORT (DATE, BATCH WINDOW ID, OPERATOR, *
+000380*                      SHIFT, ENVIRONMENT) WRITTEN TO THE        *
+000390*                      CANARY-PRT PRINT FILE.                   *
+000400*    2026-08-09  JKR  ADDED A CANY-CHKPT CHECKPOINT FILE SO A    *
+000410*                      RERUN OF A BATCH CYCLE THAT ALREADY       *
+000420*                      PASSED RETURNS RC 4 INSTEAD OF RC 0,      *
+000430*                      LETTING THE JCL SKIP RETRIGGERING THE     *
+000440*                      DOWNSTREAM STREAM FOR THAT CYCLE.         *
+000450*    2026-08-09  JKR  BANNER TEXT FROM CANARY.PARM IS NOW        *
+000460*                      CHECKED AGAINST THE APPROVED BANNER TABLE *
+000470*                      SO A BAD TAPE OR CROSS-CODEPAGE COPY      *
+000480*                      CANNOT PUT MOJIBAKE ON THE REPORT.        *
+000490*    2026-08-09  JKR  EACH RUN NOW DROPS A RECORD TO A CANARY-   *
+000500*                      ALERT EXTRACT FILE RIGHT AFTER THE PASS/  *
+000510*                      FAIL RESULT IS KNOWN, FOR THE MONITORING  *
+000520*                      JOB TO POLL INSTEAD OF WAITING ON A       *
+000530*                      DOWNSTREAM JOB TO ABEND BEFORE PAGING.    *
+000540*    2026-08-09  JKR  WS-ID AND WS-HELLOWORLD MOVED OUT TO THE   *
+000550*                      CANID COPYBOOK SO OTHER PROGRAMS IN THE   *
+000560*                      CANARY BATCH STREAM CAN SHARE THE SAME    *
+000570*                      FIELD DEFINITIONS.                       *
+000580******************************************************************
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER.   IBM-370.
+000620 OBJECT-COMPUTER.   IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CANY-PARM-FILE  ASSIGN TO CANPARM
+000660            ORGANIZATION IS LINE SEQUENTIAL
+000670            FILE STATUS IS WS-PARM-FILE-STATUS.
+000680*
+000690     SELECT NITE-DATASET-FILE  ASSIGN TO DYNAMIC WS-NITE-DSN
+000700            ORGANIZATION IS LINE SEQUENTIAL
+000710            FILE STATUS IS WS-NITE-FILE-STATUS.
+000720*
+000730     SELECT CANY-LOG-FILE  ASSIGN TO CANLOG
+000731*        VSAM ESDS - CANQTRN (008) BROWSES THIS FILE ONLINE WITH
+000732*        EXEC CICS STARTBR/READNEXT, WHICH REQUIRES A VSAM-DEFINED
+000733*        FILE RESOURCE RATHER THAN A QSAM FLAT FILE.
+000740            ORGANIZATION IS SEQUENTIAL
+000750            FILE STATUS IS WS-LOG-FILE-STATUS.
+000760*
+000770     SELECT EMP-MASTER-FILE  ASSIGN TO EMPMAST
+000780            ORGANIZATION IS INDEXED
+000790            ACCESS MODE IS RANDOM
+000800            RECORD KEY IS EMP-ID
+000810            FILE STATUS IS WS-EMP-FILE-STATUS.
+000820*
+000830     SELECT CANY-PRT-FILE  ASSIGN TO CANYPRT
+000840            ORGANIZATION IS LINE SEQUENTIAL
+000850            FILE STATUS IS WS-PRT-FILE-STATUS.
+000860*
+000870     SELECT CANY-CHKPT-FILE  ASSIGN TO CANCHKPT
+000880            ORGANIZATION IS LINE SEQUENTIAL
+000890            FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000900*
+000910     SELECT CANY-ALERT-FILE  ASSIGN TO CANALERT
+000920            ORGANIZATION IS LINE SEQUENTIAL
+000930            FILE STATUS IS WS-ALERT-FILE-STATUS.
+000940*
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  CANY-PARM-FILE
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY CANPARM.
+001000*
+001010 FD  NITE-DATASET-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030 01  NITE-DATASET-RECORD           PIC X(80).
+001040*
+001050 FD  CANY-LOG-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY CANLOG.
+001080*
+001090 FD  EMP-MASTER-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY EMPMAST.
+001120*
+001130 FD  CANY-PRT-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  CANY-PRT-LINE              PIC X(80).
+001160*
+001170 FD  CANY-CHKPT-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190     COPY CHKPT.
+001200*
+001210 FD  CANY-ALERT-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230     COPY ALERT.
+001240*
+001250 WORKING-STORAGE SECTION.
+001260*
+001270******************************************************************
+001280*    FILE STATUS SWITCHES                                       *
+001290******************************************************************
+001300 01  WS-PARM-FILE-STATUS        PIC X(02).
+001310     88  WS-PARM-FILE-OK        VALUE '00'.
+001320     88  WS-PARM-FILE-EOF       VALUE '10'.
+001330*
+001340 01  WS-NITE-FILE-STATUS        PIC X(02).
+001350     88  WS-NITE-FILE-OK        VALUE '00'.
+001360*
+001370 01  WS-LOG-FILE-STATUS         PIC X(02).
+001380     88  WS-LOG-FILE-OK         VALUE '00'.
+001390     88  WS-LOG-FILE-NEW        VALUE '05' '35'.
+001400*
+001410 01  WS-EMP-FILE-STATUS         PIC X(02).
+001420     88  WS-EMP-FILE-OK         VALUE '00'.
+001430     88  WS-EMP-NOT-FOUND       VALUE '23'.
+001440*
+001450 01  WS-PRT-FILE-STATUS         PIC X(02).
+001460     88  WS-PRT-FILE-OK         VALUE '00'.
+001470*
+001480 01  WS-CHKPT-FILE-STATUS       PIC X(02).
+001490     88  WS-CHKPT-FILE-OK       VALUE '00'.
+001500     88  WS-CHKPT-FILE-NEW      VALUE '05' '35'.
+001510     88  WS-CHKPT-FILE-EOF      VALUE '10'.
+001520*
+001530 01  WS-ALERT-FILE-STATUS       PIC X(02).
+001540     88  WS-ALERT-FILE-OK       VALUE '00'.
+001550     88  WS-ALERT-FILE-NEW      VALUE '05' '35'.
+001560*
+001570******************************************************************
+001580*    CANARY RUN-TIME VALUES                                     *
+001590******************************************************************
+001600 COPY CANID.
+001610*
+001620 77  WS-PROGRAM-SWITCH          PIC X(01)  VALUE 'N'.
+001630     88  WS-PARM-WAS-READ                  VALUE 'Y'.
+001640*
+001650******************************************************************
+001660*    APPROVED BANNER TEXT TABLE                                  *
+001670*    CANARY.PARM IS FREE-FORM AND, ON A BAD TAPE OR A CROSS-     *
+001680*    CODEPAGE COPY, CAN DELIVER MOJIBAKE IN THE BANNER TEXT.     *
+001690*    THE TEXT READ FROM CANARY.PARM IS CHECKED AGAINST THIS      *
+001700*    SHOP-MAINTAINED TABLE OF KNOWN-GOOD, SINGLE-CODEPAGE BANNER *
+001710*    MESSAGES; ANYTHING NOT ON THE LIST (INCLUDING GARBLED TEXT) *
+001720*    FALLS BACK TO THE FIRST, SHOP-STANDARD ENTRY.               *
+001730******************************************************************
+001740 01  WS-APPROVED-BANNER-NAMES.
+001750     05  FILLER             PIC X(30) VALUE 'Hello World'.
+001760     05  FILLER             PIC X(30) VALUE 'System Operational'.
+001770     05  FILLER             PIC X(30) VALUE 'All Systems Normal'.
+001780 01  WS-APPROVED-BANNER-TBL REDEFINES WS-APPROVED-BANNER-NAMES.
+001790     05  WS-APPROVED-BANNER-TEXT  PIC X(30) OCCURS 3 TIMES
+001800                                  INDEXED BY WS-BANNER-IDX.
+001810*
+001820 77  WS-APPROVED-BANNER-COUNT  PIC 9(02) COMP  VALUE 3.
+001830*
+001840 77  WS-BANNER-TEXT-SWITCH     PIC X(01)  VALUE 'N'.
+001850     88  WS-BANNER-TEXT-VALID             VALUE 'Y'.
+001860     88  WS-BANNER-TEXT-INVALID           VALUE 'N'.
+001870*
+001880******************************************************************
+001890*    NIGHTLY DATASET AVAILABILITY CHECK TABLE                    *
+001900*    ONE ENTRY PER KEY DATASET THAT MUST BE CATALOGUED AND       *
+001910*    OPENABLE BEFORE THE BATCH WINDOW IS DECLARED CLEAN.         *
+001920******************************************************************
+001930 01  WS-NITE-DATASET-NAMES.
+001940     05  FILLER                 PIC X(08) VALUE 'NITEDS1 '.
+001950     05  FILLER                 PIC X(08) VALUE 'NITEDS2 '.
+001960     05  FILLER                 PIC X(08) VALUE 'NITEDS3 '.
+001970 01  WS-NITE-DATASET-TBL REDEFINES WS-NITE-DATASET-NAMES.
+001980     05  WS-NITE-DATASET-NAME   PIC X(08) OCCURS 3 TIMES
+001990                                 INDEXED BY WS-NITE-IDX.
+002000*
+002010 77  WS-NITE-DATASET-COUNT      PIC 9(02) COMP  VALUE 3.
+002020 77  WS-NITE-DSN                PIC X(08).
+002030*
+002040 77  WS-ENVIRONMENT-SWITCH      PIC X(01)  VALUE 'N'.
+002050     88  WS-ENVIRONMENT-OK                 VALUE 'N'.
+002060     88  WS-ENVIRONMENT-FAILED             VALUE 'Y'.
+002070*
+002080******************************************************************
+002090*    RERUN CHECKPOINT SWITCH                                     *
+002100*    SET WHEN TODAY'S BATCH CYCLE HAS ALREADY COMPLETED          *
+002110*    SUCCESSFULLY, SO A RERUN DOES NOT RETRIGGER THE DOWNSTREAM  *
+002120*    JOB STREAM A SECOND TIME FOR THE SAME CYCLE.                *
+002130******************************************************************
+002140 77  WS-CHECKPOINT-SWITCH       PIC X(01)  VALUE 'N'.
+002150     88  WS-CHECKPOINT-ALREADY-RAN         VALUE 'Y'.
+002160*
+002170******************************************************************
+002180*    OPERATOR IDENTIFICATION (FROM EMP-MASTER)                   *
+002190******************************************************************
+002200 01  WS-OPERATOR-NAME           PIC X(25)  VALUE SPACES.
+002210 01  WS-OPERATOR-SHIFT          PIC X(01)  VALUE SPACE.
+002220*
+002230 01  WS-ENVIRONMENT-NAME        PIC X(04)  VALUE SPACES.
+002240*
+002250******************************************************************
+002260*    STATUS BANNER PRINT AREA                                    *
+002270******************************************************************
+002280 01  WS-PRT-LINE                PIC X(80).
+002290*
+002300******************************************************************
+002310*    RUN-HISTORY LOGGING FIELDS                                  *
+002320******************************************************************
+002330 01  WS-CURRENT-DATE            PIC 9(08).
+002340 01  WS-CURRENT-TIME            PIC 9(08).
+002350 01  WS-TIMESTAMP.
+002360     05  WS-TS-DATE             PIC 9(08).
+002370     05  FILLER                 PIC X(01)  VALUE '-'.
+002380     05  WS-TS-TIME             PIC 9(08).
+002390*
+002400 77  WS-RUN-STATUS              PIC X(04)  VALUE 'PASS'.
+002410*
+002420 PROCEDURE DIVISION.
+002430*
+002440******************************************************************
+002450*    0000-MAINLINE                                              *
+002460*    CONTROLS OVERALL FLOW OF THE CANARY RUN.                   *
+002470******************************************************************
+002480 0000-MAINLINE.
+002490*
+002500     MOVE 0 TO RETURN-CODE.
+002510     PERFORM 1000-INITIALIZE
+002520         THRU 1000-INITIALIZE-EXIT.
+002530*
+002540     PERFORM 1700-VALIDATE-BANNER-TEXT
+002550         THRU 1700-VALIDATE-BANNER-TEXT-EXIT.
+002560*
+002570     PERFORM 1500-VALIDATE-OPERATOR
+002580         THRU 1500-VALIDATE-OPERATOR-EXIT.
+002590*
+002600     PERFORM 1800-GET-TIMESTAMP
+002610         THRU 1800-GET-TIMESTAMP-EXIT.
+002620     PERFORM 2000-VERIFY-ENVIRONMENT
+002630         THRU 2000-VERIFY-ENVIRONMENT-EXIT.
+002640*
+002650     IF WS-ENVIRONMENT-FAILED
+002660         MOVE 16 TO RETURN-CODE
+002670         MOVE 'FAIL' TO WS-RUN-STATUS
+002680     ELSE
+002690         PERFORM 2500-CHECK-CHECKPOINT
+002700             THRU 2500-CHECK-CHECKPOINT-EXIT
+002710         IF WS-CHECKPOINT-ALREADY-RAN
+002720             MOVE 4 TO RETURN-CODE
+002730         END-IF
+002740     END-IF.
+002750*
+002760     PERFORM 3000-WRITE-LOG-RECORD
+002770         THRU 3000-WRITE-LOG-RECORD-EXIT.
+002780*
+002790     PERFORM 3700-WRITE-ALERT-EXTRACT
+002800         THRU 3700-WRITE-ALERT-EXTRACT-EXIT.
+002810*
+002850     PERFORM 3500-PRINT-BANNER
+002860         THRU 3500-PRINT-BANNER-EXIT.
+002870*
+002880     IF NOT WS-ENVIRONMENT-FAILED
+002882         AND NOT WS-CHECKPOINT-ALREADY-RAN
+002890         PERFORM 3600-WRITE-CHECKPOINT
+002900             THRU 3600-WRITE-CHECKPOINT-EXIT
+002910     END-IF.
+002920*
+002930 0000-MAINLINE-EXIT.
+002940     PERFORM 9999-EXIT
+002950         THRU 9999-EXIT-EXIT.
+002960*
+002970     STOP RUN.
+002980*
+002990******************************************************************
+003000*    1000-INITIALIZE                                            *
+003010*    READS THE CANARY.PARM CONTROL FILE TO OBTAIN THE RUN ID    *
+003020*    AND BANNER TEXT FOR THIS ENVIRONMENT.                      *
+003030******************************************************************
+003040 1000-INITIALIZE.
+003050*
+003060     OPEN INPUT CANY-PARM-FILE.
+003070*
+003080     IF NOT WS-PARM-FILE-OK
+003090         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN CANARY.PARM - '
+003100             'FILE STATUS ' WS-PARM-FILE-STATUS
+003110         MOVE 12345           TO WS-ID
+003120         MOVE 'Hello World'   TO WS-HelloWorld
+003130         MOVE 'TEST'          TO WS-ENVIRONMENT-NAME
+003140         GO TO 1000-INITIALIZE-EXIT
+003150     END-IF.
+003160*
+003170     READ CANY-PARM-FILE
+003180         AT END
+003190             DISPLAY 'HELLO-WORLD: CANARY.PARM IS EMPTY - '
+003200                 'USING DEFAULT VALUES'
+003210             MOVE 12345         TO WS-ID
+003220             MOVE 'Hello World' TO WS-HelloWorld
+003230             MOVE 'TEST'        TO WS-ENVIRONMENT-NAME
+003240             GO TO 1000-INITIALIZE-CLOSE
+003250     END-READ.
+003260*
+003270     MOVE CANY-PARM-ID            TO WS-ID.
+003280     MOVE CANY-PARM-HELLO-TEXT    TO WS-HelloWorld.
+003290     MOVE CANY-PARM-ENVIRONMENT   TO WS-ENVIRONMENT-NAME.
+003300     SET WS-PARM-WAS-READ         TO TRUE.
+003310*
+003320 1000-INITIALIZE-CLOSE.
+003330     CLOSE CANY-PARM-FILE.
+003340*
+003350 1000-INITIALIZE-EXIT.
+003360     EXIT.
+003370*
+003380******************************************************************
+003390*    1700-VALIDATE-BANNER-TEXT                                   *
+003400*    CONFIRMS THE BANNER TEXT READ FROM CANARY.PARM MATCHES A    *
+003410*    KNOWN-GOOD ENTRY ON THE APPROVED BANNER TABLE.  THIS CATCHES*
+003420*    MOJIBAKE FROM A BAD TAPE OR A CROSS-CODEPAGE COPY BEFORE IT *
+003430*    EVER REACHES THE PRINTED REPORT OR THE OPERATOR CONSOLE.    *
+003440******************************************************************
+003450 1700-VALIDATE-BANNER-TEXT.
+003460*
+003465     IF NOT WS-PARM-WAS-READ
+003466         SET WS-BANNER-TEXT-VALID TO TRUE
+003467         GO TO 1700-VALIDATE-BANNER-TEXT-EXIT
+003468     END-IF.
+003470     SET WS-BANNER-TEXT-INVALID TO TRUE.
+003480     PERFORM 1710-CHECK-ONE-BANNER-TEXT
+003490         VARYING WS-BANNER-IDX FROM 1 BY 1
+003500         UNTIL WS-BANNER-IDX > WS-APPROVED-BANNER-COUNT
+003510         OR WS-BANNER-TEXT-VALID.
+003520*
+003530     IF WS-BANNER-TEXT-INVALID
+003540         DISPLAY 'HELLO-WORLD: BANNER TEXT NOT ON THE APPROVED '
+003550             'LIST - SUBSTITUTING SHOP-STANDARD DEFAULT'
+003560         MOVE WS-APPROVED-BANNER-TEXT (1) TO WS-HelloWorld
+003570     END-IF.
+003580*
+003590 1700-VALIDATE-BANNER-TEXT-EXIT.
+003600     EXIT.
+003610*
+003620******************************************************************
+003630*    1710-CHECK-ONE-BANNER-TEXT                                  *
+003640*    COMPARES THE BANNER TEXT TO ONE ENTRY ON THE APPROVED TABLE.*
+003650******************************************************************
+003660 1710-CHECK-ONE-BANNER-TEXT.
+003670*
+003680     IF WS-HelloWorld = WS-APPROVED-BANNER-TEXT (WS-BANNER-IDX)
+003690         SET WS-BANNER-TEXT-VALID TO TRUE
+003700     END-IF.
+003710*
+003720******************************************************************
+003730******************************************************************
+003740*    1500-VALIDATE-OPERATOR                                      *
+003750*    LOOKS WS-ID UP ON THE EMP-MASTER FILE TO CONFIRM THE CANARY *
+003760*    IS RUNNING UNDER A REAL, KNOWN OPERATOR ID (RATHER THAN A   *
+003770*    LEFTOVER PROCLIB OVERRIDE) AND CAPTURES THAT OPERATOR'S     *
+003780*    NAME AND SHIFT FOR THE STATUS BANNER.                       *
+003790******************************************************************
+003800 1500-VALIDATE-OPERATOR.
+003810*
+003820     MOVE WS-ID TO EMP-ID.
+003830     OPEN INPUT EMP-MASTER-FILE.
+003840*
+003850     IF NOT WS-EMP-FILE-OK
+003860         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN EMP-MASTER - '
+003870             'FILE STATUS ' WS-EMP-FILE-STATUS
+003880         SET WS-ENVIRONMENT-FAILED TO TRUE
+003890         GO TO 1500-VALIDATE-OPERATOR-EXIT
+003900     END-IF.
+003910*
+003920     READ EMP-MASTER-FILE
+003930         INVALID KEY
+003940             DISPLAY 'HELLO-WORLD: OPERATOR ID ' WS-ID
+003950                 ' NOT FOUND ON EMP-MASTER'
+003960             SET WS-ENVIRONMENT-FAILED TO TRUE
+003970             GO TO 1500-VALIDATE-OPERATOR-CLOSE
+003980     END-READ.
+003990*
+004000     MOVE EMP-NAME   TO WS-OPERATOR-NAME.
+004010     MOVE EMP-SHIFT  TO WS-OPERATOR-SHIFT.
+004020*
+004030 1500-VALIDATE-OPERATOR-CLOSE.
+004040     CLOSE EMP-MASTER-FILE.
+004050*
+004060 1500-VALIDATE-OPERATOR-EXIT.
+004070     EXIT.
+004080*
+004090******************************************************************
+004100*    1800-GET-TIMESTAMP                                          *
+004110*    CAPTURES THE CURRENT DATE/TIME ONCE, EARLY IN THE RUN, SO   *
+004120*    THE SAME BATCH-CYCLE DATE IS USED BOTH TO CHECK FOR AN      *
+004130*    EXISTING CHECKPOINT AND TO WRITE THE RUN-HISTORY LOG RECORD.*
+004140******************************************************************
+004150 1800-GET-TIMESTAMP.
+004160*
+004170     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004180     ACCEPT WS-CURRENT-TIME FROM TIME.
+004190     MOVE WS-CURRENT-DATE TO WS-TS-DATE.
+004200     MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+004210*
+004220 1800-GET-TIMESTAMP-EXIT.
+004230     EXIT.
+004240*
+004250******************************************************************
+004260*    2000-VERIFY-ENVIRONMENT                                     *
+004270*    CONFIRMS EACH KEY NIGHTLY DATASET IS CATALOGUED AND CAN BE  *
+004280*    OPENED BEFORE THE "ALL CLEAR" BANNER IS PRODUCED.  THIS IS  *
+004290*    THE FIRST JOB IN THE STREAM, SO A MISSING DATASET MUST BE   *
+004300*    CAUGHT HERE RATHER THAN DEEP INTO THE REAL PROCESSING.      *
+004310******************************************************************
+004320 2000-VERIFY-ENVIRONMENT.
+004330*
+004340     PERFORM 2100-CHECK-ONE-DATASET
+004350         VARYING WS-NITE-IDX FROM 1 BY 1
+004360         UNTIL WS-NITE-IDX > WS-NITE-DATASET-COUNT.
+004370*
+004380 2000-VERIFY-ENVIRONMENT-EXIT.
+004390     EXIT.
+004400*
+004410******************************************************************
+004420*    2100-CHECK-ONE-DATASET                                      *
+004430*    OPENS A SINGLE NIGHTLY DATASET TO CONFIRM ITS CATALOG       *
+004440*    ENTRY EXISTS, THEN CLOSES IT AGAIN.                         *
+004450******************************************************************
+004460 2100-CHECK-ONE-DATASET.
+004470*
+004480     MOVE WS-NITE-DATASET-NAME (WS-NITE-IDX) TO WS-NITE-DSN.
+004490     OPEN INPUT NITE-DATASET-FILE.
+004500*
+004510     IF WS-NITE-FILE-OK
+004520         CLOSE NITE-DATASET-FILE
+004530     ELSE
+004540         DISPLAY 'HELLO-WORLD: DATASET ' WS-NITE-DSN
+004550             ' NOT AVAILABLE - FILE STATUS ' WS-NITE-FILE-STATUS
+004560         SET WS-ENVIRONMENT-FAILED TO TRUE
+004570     END-IF.
+004580*
+004590******************************************************************
+004600*    2500-CHECK-CHECKPOINT                                       *
+004610*    READS THE CHECKPOINT FILE TO SEE WHETHER TODAY'S BATCH      *
+004620*    CYCLE HAS ALREADY COMPLETED SUCCESSFULLY.  THIS CATCHES THE *
+004630*    CASE WHERE THE CANARY IS MANUALLY RESUBMITTED, OR RERUN     *
+004640*    AFTER AN ABEND FURTHER DOWN THE STREAM, SO THE DOWNSTREAM   *
+004650*    JOBS ARE NOT TRIGGERED TWICE FOR THE SAME CYCLE.            *
+004660******************************************************************
+004670 2500-CHECK-CHECKPOINT.
+004680*
+004690     OPEN INPUT CANY-CHKPT-FILE.
+004700*
+004710     IF NOT WS-CHKPT-FILE-OK
+004720         GO TO 2500-CHECK-CHECKPOINT-EXIT
+004730     END-IF.
+004740*
+004750     PERFORM 2510-READ-CHECKPOINT
+004760         THRU 2510-READ-CHECKPOINT-EXIT
+004770         UNTIL WS-CHKPT-FILE-EOF
+004780         OR WS-CHECKPOINT-ALREADY-RAN.
+004790*
+004800     CLOSE CANY-CHKPT-FILE.
+004810*
+004820 2500-CHECK-CHECKPOINT-EXIT.
+004830     EXIT.
+004840*
+004850******************************************************************
+004860*    2510-READ-CHECKPOINT                                        *
+004870*    READS ONE CHECKPOINT RECORD AND FLAGS A MATCH WHEN THE      *
+004880*    RECORD IS FOR TODAY'S BATCH CYCLE AND SHOWS A PASS.         *
+004890******************************************************************
+004900 2510-READ-CHECKPOINT.
+004910*
+004920     READ CANY-CHKPT-FILE
+004930         AT END
+004940             SET WS-CHKPT-FILE-EOF TO TRUE
+004950             GO TO 2510-READ-CHECKPOINT-EXIT
+004960     END-READ.
+004970*
+004980     IF CHKPT-DATE = WS-TS-DATE
+004990             AND CHKPT-STATUS = 'PASS'
+005000         SET WS-CHECKPOINT-ALREADY-RAN TO TRUE
+005010     END-IF.
+005020*
+005030 2510-READ-CHECKPOINT-EXIT.
+005040     EXIT.
+005050*
+005060******************************************************************
+005070*    3000-WRITE-LOG-RECORD                                       *
+005080*    APPENDS ONE RECORD TO THE CANARY-LOG FILE SHOWING THE RUN   *
+005090*    ID, TIMESTAMP, AND PASS/FAIL STATUS SO THE RUN HISTORY IS   *
+005100*    AVAILABLE LONG AFTER SYSOUT HAS BEEN PURGED.                *
+005110******************************************************************
+005120 3000-WRITE-LOG-RECORD.
+005130*
+005140     OPEN EXTEND CANY-LOG-FILE.
+005150     IF WS-LOG-FILE-NEW
+005160         CLOSE CANY-LOG-FILE
+005170         OPEN OUTPUT CANY-LOG-FILE
+005180     END-IF.
+005190*
+005200     MOVE SPACES         TO CANY-LOG-RECORD.
+005210     MOVE WS-ID          TO CANY-LOG-ID.
+005220     MOVE WS-TIMESTAMP   TO CANY-LOG-TIMESTAMP.
+005230     MOVE WS-RUN-STATUS  TO CANY-LOG-STATUS.
+005240     MOVE WS-HelloWorld  TO CANY-LOG-TEXT.
+005250*
+005260     WRITE CANY-LOG-RECORD.
+005270     CLOSE CANY-LOG-FILE.
+005280*
+005290 3000-WRITE-LOG-RECORD-EXIT.
+005300     EXIT.
+005310*
+005320******************************************************************
+005330*    3700-WRITE-ALERT-EXTRACT                                   *
+005340*    DROPS ONE RECORD TO THE CANARY-ALERT EXTRACT FILE SHOWING   *
+005350*    THIS RUN'S PASS/FAIL RESULT, AS SOON AS THE RUN COMPLETES,  *
+005360*    SO THE MONITORING/PAGING JOB POLLING THAT FILE SEES A       *
+005370*    FAILED CANARY WITHOUT WAITING FOR A DOWNSTREAM JOB TO ABEND.*
+005380******************************************************************
+005390 3700-WRITE-ALERT-EXTRACT.
+005400*
+005410     OPEN EXTEND CANY-ALERT-FILE.
+005420     IF WS-ALERT-FILE-NEW
+005430        CLOSE CANY-ALERT-FILE
+005440        OPEN OUTPUT CANY-ALERT-FILE
+005450     END-IF.
+005460*
+005470     MOVE SPACES          TO CANY-ALERT-RECORD.
+005480     MOVE WS-ID           TO CANY-ALERT-ID.
+005490     MOVE WS-TIMESTAMP    TO CANY-ALERT-TIMESTAMP.
+005500     MOVE WS-RUN-STATUS   TO CANY-ALERT-STATUS.
+005510     MOVE WS-HelloWorld   TO CANY-ALERT-TEXT.
+005520*
+005530     WRITE CANY-ALERT-RECORD.
+005540     CLOSE CANY-ALERT-FILE.
+005550*
+005560 3700-WRITE-ALERT-EXTRACT-EXIT.
+005570     EXIT.
+005580*
+005590******************************************************************
+005600*    3500-PRINT-BANNER                                          *
+005610*    BUILDS THE MULTI-LINE CANARY STATUS BANNER - DATE, SHIFT,   *
+005620*    BATCH-WINDOW ID, OPERATOR, AND ENVIRONMENT - AND WRITES IT  *
+005630*    TO THE CANARY-PRT REPORT FILE.  THE SAME LINES ARE ALSO     *
+005640*    DISPLAYED TO THE OPERATOR CONSOLE.                          *
+005650******************************************************************
+005660 3500-PRINT-BANNER.
+005670*
+005680     OPEN OUTPUT CANY-PRT-FILE.
+005690*
+005700     MOVE SPACES TO WS-PRT-LINE.
+005710     STRING '***** ' WS-HelloWorld ' - BATCH WINDOW CANARY *****'
+005720         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005730     PERFORM 3510-EMIT-BANNER-LINE
+005735         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005740*
+005750     MOVE SPACES TO WS-PRT-LINE.
+005760     STRING 'DATE...........: ' WS-TS-DATE
+005770         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005780     PERFORM 3510-EMIT-BANNER-LINE
+005785         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005790*
+005800     MOVE SPACES TO WS-PRT-LINE.
+005810     STRING 'BATCH WINDOW ID: ' WS-ID
+005820         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005830     PERFORM 3510-EMIT-BANNER-LINE
+005835         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005840*
+005850     MOVE SPACES TO WS-PRT-LINE.
+005860     STRING 'OPERATOR.......: ' WS-OPERATOR-NAME
+005870         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005880     PERFORM 3510-EMIT-BANNER-LINE
+005885         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005890*
+005900     MOVE SPACES TO WS-PRT-LINE.
+005910     STRING 'SHIFT..........: ' WS-OPERATOR-SHIFT
+005920         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005930     PERFORM 3510-EMIT-BANNER-LINE
+005935         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005940*
+005950     MOVE SPACES TO WS-PRT-LINE.
+005960     STRING 'ENVIRONMENT....: ' WS-ENVIRONMENT-NAME
+005970         DELIMITED BY SIZE INTO WS-PRT-LINE.
+005980     PERFORM 3510-EMIT-BANNER-LINE
+005985         THRU 3510-EMIT-BANNER-LINE-EXIT.
+005990*
+006000     MOVE SPACES TO WS-PRT-LINE.
+006010     STRING 'STATUS.........: ' WS-RUN-STATUS
+006020         DELIMITED BY SIZE INTO WS-PRT-LINE.
+006030     PERFORM 3510-EMIT-BANNER-LINE
+006035         THRU 3510-EMIT-BANNER-LINE-EXIT.
+006040*
+006050     CLOSE CANY-PRT-FILE.
+006060*
+006070 3500-PRINT-BANNER-EXIT.
+006080     EXIT.
+006090*
+006100******************************************************************
+006110*    3510-EMIT-BANNER-LINE                                      *
+006120*    WRITES THE CURRENT WS-PRT-LINE TO THE PRINT FILE AND ALSO   *
+006130*    DISPLAYS IT TO THE OPERATOR CONSOLE.                        *
+006140******************************************************************
+006150 3510-EMIT-BANNER-LINE.
+006160*
+006170     WRITE CANY-PRT-LINE FROM WS-PRT-LINE.
+006180     DISPLAY WS-PRT-LINE.
+006190*
+006200 3510-EMIT-BANNER-LINE-EXIT.
+006210     EXIT.
+006220*
+006230******************************************************************
+006240*    3600-WRITE-CHECKPOINT                                       *
+006250*    RECORDS THAT TODAY'S BATCH CYCLE COMPLETED SUCCESSFULLY SO  *
+006260*    A LATER RERUN OF THIS CANARY, FOR THE SAME CYCLE, WILL NOT  *
+006270*    SET THE DOWNSTREAM JOB STREAM OFF A SECOND TIME.            *
+006280******************************************************************
+006290 3600-WRITE-CHECKPOINT.
+006300*
+006310     OPEN EXTEND CANY-CHKPT-FILE.
+006320     IF WS-CHKPT-FILE-NEW
+006330         CLOSE CANY-CHKPT-FILE
+006340         OPEN OUTPUT CANY-CHKPT-FILE
+006350     END-IF.
+006360*
+006370     MOVE SPACES        TO CHKPT-RECORD.
+006380     MOVE WS-TS-DATE    TO CHKPT-DATE.
+006390     MOVE WS-RUN-STATUS TO CHKPT-STATUS.
+006400     MOVE WS-TIMESTAMP  TO CHKPT-TIMESTAMP.
+006410*
+006420     WRITE CHKPT-RECORD.
+006430     CLOSE CANY-CHKPT-FILE.
+006440*
+006450 3600-WRITE-CHECKPOINT-EXIT.
+006460     EXIT.
+006470*
+006480******************************************************************
+006490*    9999-EXIT                                                  *
+006500*    COMMON END-OF-PROGRAM PROCESSING.                          *
+006510******************************************************************
+006520 9999-EXIT.
+006530*
+006540 9999-EXIT-EXIT.
+006550     EXIT.
